@@ -5,8 +5,27 @@ input-output section.
 file-control.
 	select standard-input assign to keyboard.
 	select standard-output assign to display.
+	select ctl-file assign to "soectl.dat"
+		organization is line sequential
+		file status is ws-ctl-status.
 	select ifile assign to dynamic ws-fname
 		organization is line sequential.
+	select rfile assign to dynamic ws-rname
+		organization is line sequential.
+	select sfile assign to dynamic ws-sname
+		organization is line sequential.
+	select rst-file assign to dynamic ws-rst-fname
+		organization is sequential
+		file status is ws-rst-status.
+	select hdr-file assign to dynamic ws-hdr-fname
+		organization is line sequential
+		file status is ws-hdr-status.
+	select run-log-file assign to "soerunlog.dat"
+		organization is line sequential
+		file status is ws-log-status.
+	select pi-ctl-file assign to "soepictl.dat"
+		organization is line sequential
+		file status is ws-pictl-status.
     
 data division.
 file section.
@@ -14,68 +33,794 @@ fd standard-input.
     01 stdin-record   pic x(80).
 fd standard-output.
     01 stdout-record  pic x(80).
+fd ctl-file.
+    01 ctl-record pic x(30).
 fd ifile.
 01 num1.
 	05 num2 pic 9(18).
+fd rfile.
+01 report-record pic x(80).
+fd sfile.
+01 seq-record.
+	05 seq-ord pic 9(18).
+	05 seq-prime pic 9(18).
+	05 seq-gap pic 9(18).
+fd rst-file.
+01 rst-data.
+	05 rst-chunk pic 9(3) usage is computational occurs 100000 times.
+fd hdr-file.
+01 rst-header.
+	05 rst-i pic 9(18).
+	05 rst-k pic 9(18).
+	05 rst-num pic 9(18).
+	05 rst-byte-count pic 9(18).
+	05 rst-j pic 9(18).
+	05 rst-checksum pic 9(18).
+fd run-log-file.
+01 run-log-record pic x(300).
+fd pi-ctl-file.
+01 pi-ctl-record pic x(40).
 
 working-storage section.
 77  num pic 9(18) usage is computational.
 77  i pic 9(18) usage is computational.
 77  j pic 9(18) usage is computational.
 77  k pic 9(18) usage is computational.
-77 ws-fname pic x(30).
+77 ws-fname pic x(60).
+77 ws-timestamp pic x(21).
+77 ws-num-disp pic z(17)9.
+77 ws-num-trim pic x(18).
+77 ws-valid pic x(1).
+77 ws-raw pic x(30).
+77 ws-testpos pic 9(4) usage is computational.
+77 ws-ctl-status pic x(2).
+77 ws-rname pic x(60).
+77 ws-run-date pic x(10).
+77 ws-page-no pic 9(4) usage is computational.
+77 ws-line-count pic 9(4) usage is computational.
+77 ws-col-idx pic 9(1) usage is computational.
+77 ws-prime-count pic 9(18) usage is computational.
+77 ws-count-disp pic z(17)9.
+77 ws-count-trim pic x(18).
+77 ws-page-disp pic z(3)9.
+77 ws-page-trim pic x(4).
+77 ws-rst-fname pic x(60).
+77 ws-rst-status pic x(2).
+77 ws-hdr-fname pic x(60).
+77 ws-hdr-status pic x(2).
+77 ws-ckpt-count pic 9(9) usage is computational.
+77 ws-ckpt-interval pic 9(9) usage is computational value 5000000.
+77 ws-resumed pic x(1).
+77 ws-ckpt-idx pic 9(18) usage is computational.
+77 ws-ckpt-sub pic 9(9) usage is computational.
+77 ws-byte-count pic 9(18) usage is computational.
+77 ws-odd-idx pic 9(18) usage is computational.
+77 ws-byte-idx pic 9(18) usage is computational.
+77 ws-low-disp pic z(17)9.
+77 ws-low-trim pic x(18).
+77 ws-ckpt-ok pic x(1).
+77 ws-ckpt-checksum pic 9(18) usage is computational.
+77 ws-bad-char-count pic 9(4) usage is computational.
+77 ws-bit-pos pic 9(1) usage is computational.
+77 ws-pow2 pic 9(4) usage is computational.
+77 ws-bit-val pic 9(1) usage is computational.
+77 ws-bn pic 9(18) usage is computational.
+77 ws-bit-result pic 9(1) usage is computational.
+77 ws-mode pic x(1) value "f".
+77 ws-low pic 9(18) usage is computational.
+77 ws-high pic 9(18) usage is computational.
+77 ws-low-raw pic x(30).
+77 ws-high-raw pic x(30).
+77 ws-extra-raw pic x(30).
+77 ws-limit pic 9(18) usage is computational.
+77 ws-sqrt pic 9(9)v9(6) usage is computational.
+77 ws-seg-width pic 9(18) usage is computational.
+77 ws-seg-idx pic 9(18) usage is computational.
+77 ws-seg-n pic 9(18) usage is computational.
+77 ws-mult pic 9(18) usage is computational.
+77 ws-p pic 9(18) usage is computational.
+77 ws-max-seg-width pic 9(9) usage is computational value 100000000.
+77 ws-log-status pic x(2).
+77 ws-operator pic x(30).
+77 ws-log-n1-disp pic z(17)9.
+77 ws-log-n1-trim pic x(18).
+77 ws-log-n2-disp pic z(17)9.
+77 ws-log-n2-trim pic x(18).
+77 ws-log-cnt-disp pic z(17)9.
+77 ws-log-cnt-trim pic x(18).
+77 ws-pictl-status pic x(2).
+77 ws-pi-num-raw pic x(20).
+77 ws-pi-cnt-raw pic x(20).
+77 ws-pi-num pic 9(18) usage is computational.
+77 ws-pi-cnt pic 9(18) usage is computational.
+77 ws-pi-testpos pic 9(4) usage is computational.
+77 ws-pi-found pic x(1).
+77 ws-sname pic x(60).
+77 ws-prev-prime pic 9(18) usage is computational.
+77 ws-gap pic 9(18) usage is computational.
 01  array-area.
     02 r pic x(1) occurs 30 times.
 01  input-area.
     02 in-r   pic x(30).
     02 filler pic x(79).
 01  prim-num.
-	05 pnum pic 9 occurs 0 to 1000000000 times depending on num.
-    
+	05 pbyte pic 9(3) usage is computational occurs 62500000 times.
+01  segment-area redefines prim-num.
+	05 filler pic x(16000).
+	05 seg-flag pic 9 occurs 100000000 times.
+01  report-cols.
+	05 rc-col pic z(15)9 occurs 4 times.
+
 procedure division.
 	open input standard-input, output standard-output.
-	display "enter max number". 
-	read standard-input into input-area.
-	move in-r to array-area.
-	compute num = function numval(array-area).
-	move 0 to i.
-	perform init until i is equal to num.
-	move 2 to i.
+	perform get-num.
+	if ws-mode is equal to "r"
+		perform run-range-mode
+	else
+		perform run-full-mode
+	end-if.
+	perform write-run-log.
+	stop run.
+
+run-full-mode.
+	perform compute-sizes.
+	perform build-rst-fname.
+	move "n" to ws-resumed.
+	perform load-checkpoint.
+	if ws-resumed is not equal to "y"
+		move 1 to i
+		perform init until i is greater than ws-byte-count
+		move 3 to i
+		move 3 to k
+		multiply k by k
+	end-if.
+	move 0 to ws-ckpt-count.
+	if ws-resumed is equal to "y"
+		if j is less than or equal to num
+			perform loop2 until j is greater than num
+		end-if
+		add 2 to i
+		move i to k
+		multiply k by k
+	end-if.
 	perform loop1 until k is greater than num.
-	move 2 to i.
-	move "outputCobol.txt" to ws-fname.
+	perform delete-checkpoint.
+	perform build-fnames.
 	open output ifile.
+	open output rfile.
+	open output sfile.
+	move 0 to ws-page-no.
+	move 0 to ws-prime-count.
+	move 0 to ws-prev-prime.
+	move 0 to ws-col-idx.
+	move spaces to report-cols.
+	perform write-report-header.
+	if num is greater than or equal to 2
+		move 2 to ws-bn
+		perform emit-prime
+	end-if.
+	move 3 to i.
 	perform printthings until i is greater than num.
+	perform flush-report-cols.
+	perform write-report-trailer.
+	perform reconcile-count.
 	close ifile.
-	stop run.
+	close rfile.
+	close sfile.
+end-run-full-mode.
+
+run-range-mode.
+	compute ws-sqrt = function sqrt(ws-high).
+	compute ws-limit = function integer(ws-sqrt) + 1.
+	move ws-limit to num.
+	perform compute-sizes.
+	move 1 to i.
+	perform init until i is greater than ws-byte-count.
+	move 3 to i.
+	move 3 to k.
+	multiply k by k.
+	perform loop1 until k is greater than num.
+	compute ws-seg-width = ws-high - ws-low + 1.
+	move 1 to ws-seg-idx.
+	perform init-segment until ws-seg-idx is greater than ws-seg-width.
+	move 2 to ws-p.
+	perform mark-prime.
+	move 3 to i.
+	perform mark-range-primes until i is greater than ws-limit.
+	move ws-high to num.
+	perform build-fnames.
+	open output ifile.
+	open output rfile.
+	open output sfile.
+	move 0 to ws-page-no.
+	move 0 to ws-prime-count.
+	move 0 to ws-prev-prime.
+	move 0 to ws-col-idx.
+	move spaces to report-cols.
+	perform write-report-header.
+	move 1 to ws-seg-idx.
+	perform emit-range until ws-seg-idx is greater than ws-seg-width.
+	perform flush-report-cols.
+	perform write-report-trailer.
+	close ifile.
+	close rfile.
+	close sfile.
+end-run-range-mode.
+
+init-segment.
+	move 1 to seg-flag(ws-seg-idx).
+	add 1 to ws-seg-idx.
+end-init-segment.
+
+mark-prime.
+	compute ws-mult = function integer(ws-low / ws-p) * ws-p.
+	if ws-mult is less than ws-low
+		add ws-p to ws-mult
+	end-if.
+	if ws-mult is less than (ws-p * ws-p)
+		compute ws-mult = ws-p * ws-p
+	end-if.
+	perform until ws-mult is greater than ws-high
+		compute ws-seg-idx = ws-mult - ws-low + 1
+		move 0 to seg-flag(ws-seg-idx)
+		add ws-p to ws-mult
+	end-perform.
+end-mark-prime.
+
+mark-range-primes.
+	move i to ws-bn.
+	perform test-bit.
+	if ws-bit-result is equal to 1
+		move i to ws-p
+		perform mark-prime
+	end-if.
+	add 2 to i.
+end-mark-range-primes.
+
+emit-range.
+	compute ws-seg-n = ws-low + ws-seg-idx - 1.
+	if seg-flag(ws-seg-idx) is equal to 1 and ws-seg-n is greater than 1
+		move ws-seg-n to ws-bn
+		perform emit-prime
+	end-if.
+	add 1 to ws-seg-idx.
+end-emit-range.
+
+get-num.
+	move "n" to ws-valid.
+	perform get-num-command-line.
+	if ws-valid is not equal to "y"
+		perform get-num-control-file
+	end-if.
+	if ws-valid is not equal to "y"
+		perform get-num-interactive
+	end-if.
+end-get-num.
+
+get-num-command-line.
+	accept ws-raw from command-line.
+	move function trim(ws-raw) to ws-raw.
+	if ws-raw is not equal to spaces
+		perform parse-raw-input
+		if ws-valid is equal to "y"
+			display "using max number from command-line parameter"
+		end-if
+	end-if.
+end-get-num-command-line.
+
+get-num-control-file.
+	open input ctl-file.
+	if ws-ctl-status is equal to "00"
+		read ctl-file
+		if ws-ctl-status is equal to "00"
+			move function trim(ctl-record) to ws-raw
+			perform parse-raw-input
+			if ws-valid is equal to "y"
+				display "using max number from control file soectl.dat"
+			end-if
+		end-if
+		close ctl-file
+	end-if.
+end-get-num-control-file.
+
+get-num-interactive.
+	perform until ws-valid is equal to "y"
+		display "enter max number, or LOW HIGH for a range"
+		read standard-input into input-area
+		move in-r to array-area
+		move function trim(array-area) to ws-raw
+		perform parse-raw-input
+	end-perform.
+end-get-num-interactive.
+
+parse-raw-input.
+	move spaces to ws-low-raw ws-high-raw ws-extra-raw.
+	unstring ws-raw delimited by all spaces
+		into ws-low-raw ws-high-raw ws-extra-raw.
+	if ws-extra-raw is not equal to spaces
+		display "error: too many fields -- enter a single NUM or a LOW HIGH pair"
+		move "n" to ws-valid
+	else
+		if ws-high-raw is equal to spaces
+			move "f" to ws-mode
+			move function trim(ws-low-raw) to ws-raw
+			perform validate-num
+		else
+			perform parse-range-input
+		end-if
+	end-if.
+end-parse-raw-input.
+
+parse-range-input.
+	move "n" to ws-valid.
+	move function trim(ws-low-raw) to ws-raw.
+	perform validate-num.
+	if ws-valid is equal to "y"
+		move num to ws-low
+		move function trim(ws-high-raw) to ws-raw
+		perform validate-num
+		if ws-valid is equal to "y"
+			move num to ws-high
+			if ws-low is greater than ws-high
+				display "error: LOW must not exceed HIGH"
+				move "n" to ws-valid
+			else
+				if (ws-high - ws-low + 1) is greater than ws-max-seg-width
+					display "error: range width exceeds maximum of 100000000 -- narrow LOW/HIGH"
+					move "n" to ws-valid
+				else
+					move ws-high to num
+					move "r" to ws-mode
+				end-if
+			end-if
+		end-if
+	end-if.
+end-parse-range-input.
+
+validate-num.
+	if ws-raw is equal to spaces
+		display "error: blank entry -- enter a number from 1 to 1000000000"
+		move "n" to ws-valid
+	else
+		move 0 to ws-bad-char-count
+		inspect ws-raw tallying ws-bad-char-count for all "-"
+		inspect ws-raw tallying ws-bad-char-count for all "+"
+		inspect ws-raw tallying ws-bad-char-count for all "."
+		if ws-bad-char-count is greater than 0
+			display "error: non-numeric entry -- enter digits only"
+			move "n" to ws-valid
+		else
+			compute ws-testpos = function test-numval(ws-raw)
+			if ws-testpos is not equal to 0
+				display "error: non-numeric entry -- enter digits only"
+				move "n" to ws-valid
+			else
+				compute num = function numval(ws-raw)
+				if num is less than 1 or num is greater than 1000000000
+					display "error: out of range -- enter a number from 1 to 1000000000"
+					move "n" to ws-valid
+				else
+					move "y" to ws-valid
+				end-if
+			end-if
+		end-if
+	end-if.
+end-validate-num.
+
+compute-sizes.
+	if num is less than 3
+		move 0 to ws-byte-count
+	else
+		compute ws-odd-idx = (num - 1) / 2
+		compute ws-byte-count = (ws-odd-idx - 1) / 8 + 1
+	end-if.
+end-compute-sizes.
+
+build-rst-fname.
+	move num to ws-num-disp.
+	move function trim(ws-num-disp) to ws-num-trim.
+	string "soerst-" delimited by size
+		function trim(ws-num-trim) delimited by size
+		".dat" delimited by size
+		into ws-rst-fname.
+	string "soerst-" delimited by size
+		function trim(ws-num-trim) delimited by size
+		".hdr" delimited by size
+		into ws-hdr-fname.
+end-build-rst-fname.
+
+load-checkpoint.
+	open input hdr-file.
+	if ws-hdr-status is equal to "00"
+		read hdr-file
+		if ws-hdr-status is equal to "00" and rst-num is equal to num
+			move rst-i to i
+			move rst-k to k
+			move rst-j to j
+			move "y" to ws-ckpt-ok
+			close hdr-file
+			open input rst-file
+			if ws-rst-status is not equal to "00"
+				move "n" to ws-ckpt-ok
+			else
+				move 1 to ws-ckpt-idx
+				perform until ws-ckpt-idx is greater than ws-byte-count
+					read rst-file
+					if ws-rst-status is not equal to "00"
+						move "n" to ws-ckpt-ok
+						exit perform
+					end-if
+					perform varying ws-ckpt-sub from 1 by 1
+						until ws-ckpt-sub is greater than 100000
+							or ws-ckpt-idx is greater than ws-byte-count
+						move rst-chunk(ws-ckpt-sub) to pbyte(ws-ckpt-idx)
+						add 1 to ws-ckpt-idx
+					end-perform
+				end-perform
+				close rst-file
+			end-if
+			if ws-ckpt-ok is equal to "y"
+				move 0 to ws-ckpt-checksum
+				move 1 to ws-ckpt-idx
+				perform until ws-ckpt-idx is greater than ws-byte-count
+					add pbyte(ws-ckpt-idx) to ws-ckpt-checksum
+					add 1 to ws-ckpt-idx
+				end-perform
+				if ws-ckpt-checksum is not equal to rst-checksum
+					move "n" to ws-ckpt-ok
+				end-if
+			end-if
+			if ws-ckpt-ok is equal to "y"
+				move "y" to ws-resumed
+				display "resuming sieve from checkpoint"
+			else
+				display "checkpoint file incomplete -- restarting sieve from scratch"
+			end-if
+		else
+			close hdr-file
+		end-if
+	end-if.
+end-load-checkpoint.
+
+write-checkpoint.
+	move i to rst-i.
+	move k to rst-k.
+	move j to rst-j.
+	move num to rst-num.
+	move ws-byte-count to rst-byte-count.
+	move 0 to ws-ckpt-checksum.
+	move 1 to ws-ckpt-idx.
+	perform until ws-ckpt-idx is greater than ws-byte-count
+		add pbyte(ws-ckpt-idx) to ws-ckpt-checksum
+		add 1 to ws-ckpt-idx
+	end-perform.
+	move ws-ckpt-checksum to rst-checksum.
+	open output hdr-file.
+	write rst-header.
+	close hdr-file.
+	open output rst-file.
+	move 1 to ws-ckpt-idx.
+	perform until ws-ckpt-idx is greater than ws-byte-count
+		move zero to rst-data
+		perform varying ws-ckpt-sub from 1 by 1
+			until ws-ckpt-sub is greater than 100000
+				or ws-ckpt-idx is greater than ws-byte-count
+			move pbyte(ws-ckpt-idx) to rst-chunk(ws-ckpt-sub)
+			add 1 to ws-ckpt-idx
+		end-perform
+		write rst-data
+	end-perform.
+	close rst-file.
+end-write-checkpoint.
+
+delete-checkpoint.
+	delete file hdr-file.
+	delete file rst-file.
+end-delete-checkpoint.
+
+build-fnames.
+	move function current-date to ws-timestamp.
+	move num to ws-num-disp.
+	move function trim(ws-num-disp) to ws-num-trim.
+	move spaces to ws-fname.
+	move spaces to ws-rname.
+	move spaces to ws-sname.
+	if ws-mode is equal to "r"
+		move ws-low to ws-low-disp
+		move function trim(ws-low-disp) to ws-low-trim
+		string "outputCobol-" delimited by size
+			function trim(ws-low-trim) delimited by size
+			"-" delimited by size
+			function trim(ws-num-trim) delimited by size
+			"-" delimited by size
+			ws-timestamp(1:14) delimited by size
+			".txt" delimited by size
+			into ws-fname
+		string "soeReport-" delimited by size
+			function trim(ws-low-trim) delimited by size
+			"-" delimited by size
+			function trim(ws-num-trim) delimited by size
+			"-" delimited by size
+			ws-timestamp(1:14) delimited by size
+			".txt" delimited by size
+			into ws-rname
+		string "soeSeq-" delimited by size
+			function trim(ws-low-trim) delimited by size
+			"-" delimited by size
+			function trim(ws-num-trim) delimited by size
+			"-" delimited by size
+			ws-timestamp(1:14) delimited by size
+			".txt" delimited by size
+			into ws-sname
+	else
+		string "outputCobol-" delimited by size
+			function trim(ws-num-trim) delimited by size
+			"-" delimited by size
+			ws-timestamp(1:14) delimited by size
+			".txt" delimited by size
+			into ws-fname
+		string "soeReport-" delimited by size
+			function trim(ws-num-trim) delimited by size
+			"-" delimited by size
+			ws-timestamp(1:14) delimited by size
+			".txt" delimited by size
+			into ws-rname
+		string "soeSeq-" delimited by size
+			function trim(ws-num-trim) delimited by size
+			"-" delimited by size
+			ws-timestamp(1:14) delimited by size
+			".txt" delimited by size
+			into ws-sname
+	end-if.
+	move ws-timestamp(1:4) to ws-run-date(1:4).
+	move "-" to ws-run-date(5:1).
+	move ws-timestamp(5:2) to ws-run-date(6:2).
+	move "-" to ws-run-date(8:1).
+	move ws-timestamp(7:2) to ws-run-date(9:2).
+end-build-fnames.
+
+write-report-header.
+	add 1 to ws-page-no.
+	move ws-page-no to ws-page-disp.
+	move function trim(ws-page-disp) to ws-page-trim.
+	move spaces to report-record.
+	string "----- PRIME NUMBER REPORT -- PAGE " delimited by size
+		function trim(ws-page-trim) delimited by size
+		" -----" delimited by size
+		into report-record.
+	write report-record.
+	move spaces to report-record.
+	if ws-mode is equal to "r"
+		move ws-low to ws-num-disp
+		move function trim(ws-num-disp) to ws-num-trim
+		move ws-high to ws-count-disp
+		move function trim(ws-count-disp) to ws-count-trim
+		string "LOW = " delimited by size
+			function trim(ws-num-trim) delimited by size
+			"  HIGH = " delimited by size
+			function trim(ws-count-trim) delimited by size
+			into report-record
+	else
+		string "NUM = " delimited by size
+			function trim(ws-num-trim) delimited by size
+			into report-record
+	end-if.
+	write report-record.
+	move spaces to report-record.
+	string "RUN DATE: " delimited by size
+		ws-run-date delimited by size
+		into report-record.
+	write report-record.
+	move spaces to report-record.
+	write report-record.
+	move spaces to report-record.
+	string "PRIMES FOUND (4 per line)" delimited by size
+		into report-record.
+	write report-record.
+	move spaces to report-record.
+	write report-record.
+	move 0 to ws-line-count.
+end-write-report-header.
+
+flush-report-cols.
+	if ws-col-idx is greater than 0
+		move spaces to report-record
+		move report-cols to report-record
+		write report-record
+		move spaces to report-cols
+		move 0 to ws-col-idx
+		add 1 to ws-line-count
+		if ws-line-count is greater than or equal to 55
+			perform write-report-header
+		end-if
+	end-if.
+end-flush-report-cols.
+
+write-report-trailer.
+	move spaces to report-record.
+	write report-record.
+	move ws-prime-count to ws-count-disp.
+	move function trim(ws-count-disp) to ws-count-trim.
+	move spaces to report-record.
+	string "TOTAL PRIMES FOUND: " delimited by size
+		function trim(ws-count-trim) delimited by size
+		into report-record.
+	write report-record.
+end-write-report-trailer.
+
+write-run-log.
+	accept ws-operator from environment "USER".
+	if ws-operator is equal to spaces
+		move "UNKNOWN" to ws-operator
+	end-if.
+	move ws-prime-count to ws-log-cnt-disp.
+	move function trim(ws-log-cnt-disp) to ws-log-cnt-trim.
+	move spaces to run-log-record.
+	if ws-mode is equal to "r"
+		move ws-low to ws-log-n1-disp
+		move function trim(ws-log-n1-disp) to ws-log-n1-trim
+		move ws-high to ws-log-n2-disp
+		move function trim(ws-log-n2-disp) to ws-log-n2-trim
+		string function trim(ws-operator) delimited by size
+			" " delimited by size
+			ws-timestamp(1:14) delimited by size
+			" LOW=" delimited by size
+			function trim(ws-log-n1-trim) delimited by size
+			" HIGH=" delimited by size
+			function trim(ws-log-n2-trim) delimited by size
+			" PRIMES=" delimited by size
+			function trim(ws-log-cnt-trim) delimited by size
+			" FILE=" delimited by size
+			function trim(ws-fname) delimited by size
+			" SEQFILE=" delimited by size
+			function trim(ws-sname) delimited by size
+			into run-log-record
+			on overflow
+				display "warning: run log line truncated for this run"
+		end-string
+	else
+		string function trim(ws-operator) delimited by size
+			" " delimited by size
+			ws-timestamp(1:14) delimited by size
+			" NUM=" delimited by size
+			function trim(ws-num-trim) delimited by size
+			" PRIMES=" delimited by size
+			function trim(ws-log-cnt-trim) delimited by size
+			" FILE=" delimited by size
+			function trim(ws-fname) delimited by size
+			" SEQFILE=" delimited by size
+			function trim(ws-sname) delimited by size
+			into run-log-record
+			on overflow
+				display "warning: run log line truncated for this run"
+		end-string
+	end-if.
+	open extend run-log-file.
+	if ws-log-status is not equal to "00"
+		open output run-log-file
+	end-if.
+	write run-log-record.
+	close run-log-file.
+end-write-run-log.
+
+reconcile-count.
+	move "n" to ws-pi-found.
+	open input pi-ctl-file.
+	if ws-pictl-status is equal to "00"
+		perform until ws-pictl-status is not equal to "00" or ws-pi-found is equal to "y"
+			read pi-ctl-file
+			if ws-pictl-status is equal to "00"
+				move spaces to ws-pi-num-raw ws-pi-cnt-raw
+				unstring pi-ctl-record delimited by all spaces
+					into ws-pi-num-raw ws-pi-cnt-raw
+				compute ws-pi-testpos = function test-numval(function trim(ws-pi-num-raw))
+				if ws-pi-testpos is equal to 0
+					compute ws-pi-num = function numval(function trim(ws-pi-num-raw))
+					if ws-pi-num is equal to num
+						compute ws-pi-testpos = function test-numval(function trim(ws-pi-cnt-raw))
+						if ws-pi-testpos is equal to 0
+							compute ws-pi-cnt = function numval(function trim(ws-pi-cnt-raw))
+							move "y" to ws-pi-found
+						end-if
+					end-if
+				end-if
+			end-if
+		end-perform
+		close pi-ctl-file
+	end-if.
+	if ws-pi-found is equal to "y"
+		move ws-pi-cnt to ws-count-disp
+		move function trim(ws-count-disp) to ws-count-trim
+		move spaces to report-record
+		if ws-pi-cnt is equal to ws-prime-count
+			string "CONTROL TOTAL CHECK: MATCH (expected " delimited by size
+				function trim(ws-count-trim) delimited by size
+				")" delimited by size
+				into report-record
+		else
+			string "CONTROL TOTAL CHECK: MISMATCH (expected " delimited by size
+				function trim(ws-count-trim) delimited by size
+				")" delimited by size
+				into report-record
+		end-if
+		write report-record
+		display function trim(report-record)
+	end-if.
+end-reconcile-count.
 
 init.
-	move 1 to pnum(i).
+	move 255 to pbyte(i).
 	add 1 to i.
 end-init.
-	
+
+test-bit.
+	compute ws-odd-idx = (ws-bn - 1) / 2.
+	compute ws-byte-idx = (ws-odd-idx - 1) / 8 + 1.
+	compute ws-bit-pos = function mod(ws-odd-idx - 1, 8).
+	compute ws-pow2 = 2 ** ws-bit-pos.
+	compute ws-bit-val = function mod((pbyte(ws-byte-idx) / ws-pow2), 2).
+	move ws-bit-val to ws-bit-result.
+end-test-bit.
+
+set-bit.
+	perform test-bit.
+	if ws-bit-result is equal to 1
+		compute pbyte(ws-byte-idx) = pbyte(ws-byte-idx) - ws-pow2
+	end-if.
+end-set-bit.
+
+emit-prime.
+	move ws-bn to num2.
+	write num1 from num2.
+	add 1 to ws-prime-count.
+	if ws-prime-count is equal to 1
+		move 0 to ws-gap
+	else
+		compute ws-gap = ws-bn - ws-prev-prime
+	end-if.
+	move ws-prime-count to seq-ord.
+	move ws-bn to seq-prime.
+	move ws-gap to seq-gap.
+	write seq-record.
+	move ws-bn to ws-prev-prime.
+	add 1 to ws-col-idx.
+	move ws-bn to rc-col(ws-col-idx).
+	if ws-col-idx is equal to 4
+		perform flush-report-cols
+	end-if.
+end-emit-prime.
+
 loop1.
-	if pnum(i) is equal to 1
-	then 
+	move i to ws-bn.
+	perform test-bit.
+	if ws-bit-result is equal to 1
+	then
 		move i to j
-		multiply 2 by j
+		multiply j by j
 		perform loop2 until j is greater than num
 	end-if.
-	add 1 to i.
+	add 2 to i.
 	move i to k.
 	multiply k by k.
 end-loop1.
-	
+
 loop2.
-	move 0 to pnum(j).
+	move j to ws-bn.
+	perform set-bit.
 	add i to j.
+	add i to j.
+	add 1 to ws-ckpt-count.
+	if ws-ckpt-count is greater than or equal to ws-ckpt-interval
+		perform write-checkpoint
+		move 0 to ws-ckpt-count
+	end-if.
 end-loop2.
 
 printthings.
-	if pnum(i) is equal to 1
-	then
-		move i to num2
-		write num1 from num2
+	move i to ws-bn.
+	perform test-bit.
+	if ws-bit-result is equal to 1
+		perform emit-prime
 	end-if.
-	add 1 to i.
+	add 2 to i.
 end-printthings.
